@@ -28,25 +28,48 @@
                FILE STATUS IS WS-CONFIG-STATUS.
            SELECT LOG-FILE ASSIGN TO "sync_log.txt"
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-LOG-STATUS
-               ACCESS MODE IS EXTEND.
-       
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT CRED-FILE ASSIGN TO "sync_cred.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CRED-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "sync_checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CONFIG-FILE.
        01  CONFIG-LINE              PIC X(200).
        FD  LOG-FILE.
        01  LOG-LINE                 PIC X(200).
-       
+       FD  CRED-FILE.
+       01  CRED-LINE                PIC X(300).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE          PIC X(20).
+
        WORKING-STORAGE SECTION.
        01  WS-CONFIG-STATUS         PIC XX.
        01  WS-LOG-STATUS            PIC XX.
+       01  WS-CRED-STATUS           PIC XX.
+       01  WS-CRED-FILE-NAME        PIC X(50) VALUE "sync_cred.tmp".
+       01  WS-CRED-LINE-1           PIC X(300) VALUE SPACES.
+       01  WS-CRED-LINE-2           PIC X(300) VALUE SPACES.
+       01  WS-CRED-LINE-3           PIC X(300) VALUE SPACES.
+       01  WS-CRED-LINE-4           PIC X(300) VALUE SPACES.
        01  WS-EOF-FLAG              PIC X VALUE 'N'.
           88  WS-EOF                VALUE 'Y'.
           88  WS-NOT-EOF            VALUE 'N'.
        01  WS-TIMESTAMP.
            05  WS-DATE              PIC 9(8).
            05  WS-TIME              PIC 9(6).
+      *> Captured once per WRITE-LOG-ENTRY call - kept separate from
+      *> WS-TIMESTAMP above, which is captured once at the top of
+      *> MAIN-PARA and must stay fixed for the whole run since
+      *> READ-CHECKPOINT/WRITE-CHECKPOINT and CREATE-BACKUP's
+      *> filename all key off WS-DATE as "which cycle is this."
+       01  WS-LOG-TIMESTAMP.
+           05  WS-LOG-DATE          PIC 9(8).
+           05  WS-LOG-TIME          PIC 9(6).
        01  WS-COMMAND               PIC X(500).
        01  WS-RETURN-CODE           PIC 9(4).
        01  WS-CONFIG-HOST           PIC X(100).
@@ -57,12 +80,43 @@
        01  WS-CONFIG-TEMP           PIC X(200).
        01  WS-CONFIG-BACKUP-DIR     PIC X(200).
        01  WS-CONFIG-PROTOCOL       PIC X(10) VALUE "ftp".
+       01  WS-JSON-F1               PIC X(200).
+       01  WS-JSON-KEY               PIC X(50).
+       01  WS-JSON-F3               PIC X(200).
+       01  WS-JSON-VALUE             PIC X(200).
+       01  WS-JSON-F5               PIC X(200).
+       01  WS-JSON-COLON-VALUE      PIC X(200).
+       01  WS-JSON-NUM-VALUE        PIC X(200).
        01  WS-MAX-RETRIES           PIC 9(2) VALUE 3.
        01  WS-RETRY-DELAY           PIC 9(2) VALUE 5.
        01  WS-RETRY-COUNT           PIC 9(2) VALUE ZERO.
        01  WS-SUCCESS-FLAG          PIC X.
           88  WS-SUCCESS            VALUE 'Y'.
           88  WS-FAILED             VALUE 'N'.
+       01  WS-BACKUP-SUCCESS-FLAG   PIC X.
+          88  WS-BACKUP-OK          VALUE 'Y'.
+          88  WS-BACKUP-NOT-OK      VALUE 'N'.
+       01  WS-LOG-MESSAGE           PIC X(150) VALUE SPACES.
+       01  WS-BACKUP-RETENTION      PIC 9(4) VALUE 10.
+       01  WS-KEEP-PLUS-ONE         PIC 9(4).
+       01  WS-MERGE-REPORT          PIC X(250).
+       01  WS-NOTIFY-URL            PIC X(200) VALUE SPACES.
+       01  WS-CMD-LINE              PIC X(200) VALUE SPACES.
+       01  WS-ARG-TALLY             PIC 9(2) VALUE ZERO.
+       01  WS-BACKUP-ONLY-FLAG      PIC X VALUE 'N'.
+          88  WS-BACKUP-ONLY        VALUE 'Y'.
+       01  WS-DRY-RUN-FLAG          PIC X VALUE 'N'.
+          88  WS-DRY-RUN            VALUE 'Y'.
+       01  WS-MERGE-TARGET          PIC X(200).
+       01  WS-CHECKPOINT-STATUS     PIC XX.
+       01  WS-CHECKPOINT-FILE-NAME  PIC X(50)
+                                     VALUE "sync_checkpoint.txt".
+       01  WS-CHECKPOINT-DATE       PIC 9(8) VALUE ZERO.
+       01  WS-CHECKPOINT-STEP-NUM   PIC 9 VALUE ZERO.
+       01  WS-RESUME-STEP           PIC 9 VALUE ZERO.
+      *> Checkpoint step numbers, in run order:
+      *>   1 = backup done, 2 = download done,
+      *>   3 = merge done,  4 = upload done
        
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -72,70 +126,371 @@
            *> Initialize
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE
            MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TIME
-           
+
+           PERFORM PARSE-COMMAND-LINE
+
            *> Load configuration (simplified)
            PERFORM LOAD-CONFIG
-           
-           *> Create backup
-           PERFORM CREATE-BACKUP
-           
+
+           IF WS-BACKUP-ONLY
+               PERFORM CREATE-BACKUP
+               DISPLAY "Backup-only run completed"
+               STOP RUN RETURNING 0
+           END-IF
+
+           IF WS-DRY-RUN
+               DISPLAY "Dry run - download and merge only, no upload"
+               MOVE 'N' TO WS-SUCCESS-FLAG
+               MOVE 0 TO WS-RETRY-COUNT
+
+               PERFORM DOWNLOAD-FILE
+                   UNTIL WS-SUCCESS OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+
+               IF WS-FAILED
+                   DISPLAY "ERROR: Download failed"
+                   MOVE "MAIN-PARA: dry run download failed, max tries"
+                       TO WS-LOG-MESSAGE
+                   PERFORM WRITE-LOG-ENTRY
+                   PERFORM SEND-NOTIFICATION
+                   STOP RUN RETURNING 1
+               END-IF
+
+               PERFORM MERGE-DATABASES
+               DISPLAY "Dry run completed - upload skipped"
+               STOP RUN RETURNING 0
+           END-IF
+
+           *> Resume where a prior run of today's cycle left off, if
+           *> a checkpoint from today is on disk (e.g. after a
+           *> MERGE-DATABASES failure aborted the previous attempt).
+           PERFORM READ-CHECKPOINT
+
+           *> Create backup - only checkpoint this step if it actually
+           *> succeeded, so a failed backup (disk full, permissions,
+           *> etc.) is retried on the next run instead of being
+           *> permanently marked done for the rest of today's cycle.
+           IF WS-RESUME-STEP < 1
+               PERFORM CREATE-BACKUP
+               IF WS-BACKUP-OK
+                   MOVE 1 TO WS-CHECKPOINT-STEP-NUM
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           ELSE
+               DISPLAY "Skipping backup - already done this cycle"
+           END-IF
+
            *> Download file
-           MOVE 'N' TO WS-SUCCESS-FLAG
-           MOVE 0 TO WS-RETRY-COUNT
-           
-           PERFORM DOWNLOAD-FILE
-               UNTIL WS-SUCCESS OR WS-RETRY-COUNT >= WS-MAX-RETRIES
-           
-           IF WS-FAILED
-               DISPLAY "ERROR: Download failed"
-               STOP RUN RETURNING 1
+           IF WS-RESUME-STEP < 2
+               MOVE 'N' TO WS-SUCCESS-FLAG
+               MOVE 0 TO WS-RETRY-COUNT
+
+               PERFORM DOWNLOAD-FILE
+                   UNTIL WS-SUCCESS OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+
+               IF WS-FAILED
+                   DISPLAY "ERROR: Download failed"
+                   MOVE "MAIN-PARA: download failed after max retries"
+                       TO WS-LOG-MESSAGE
+                   PERFORM WRITE-LOG-ENTRY
+                   PERFORM SEND-NOTIFICATION
+                   STOP RUN RETURNING 1
+               END-IF
+               MOVE 2 TO WS-CHECKPOINT-STEP-NUM
+               PERFORM WRITE-CHECKPOINT
+           ELSE
+               DISPLAY "Skipping download - already done this cycle"
            END-IF
-           
+
            *> Merge databases (call keepassxc-cli)
-           PERFORM MERGE-DATABASES
-           
+           IF WS-RESUME-STEP < 3
+               PERFORM MERGE-DATABASES
+               MOVE 3 TO WS-CHECKPOINT-STEP-NUM
+               PERFORM WRITE-CHECKPOINT
+           ELSE
+               DISPLAY "Skipping merge - already done this cycle"
+           END-IF
+
            *> Upload file
-           PERFORM UPLOAD-FILE
-           
+           IF WS-RESUME-STEP < 4
+               PERFORM UPLOAD-FILE
+               MOVE 4 TO WS-CHECKPOINT-STEP-NUM
+               PERFORM WRITE-CHECKPOINT
+           ELSE
+               DISPLAY "Skipping upload - already done this cycle"
+           END-IF
+
+           *> Full cycle completed - clear the checkpoint so the next
+           *> cycle starts fresh instead of resuming past its own work.
+           PERFORM CLEANUP-CHECKPOINT
+
            DISPLAY "Synchronization completed successfully"
            STOP RUN RETURNING 0.
-       
+
+       READ-CHECKPOINT.
+           *> A checkpoint only applies to the cycle that wrote it - a
+           *> checkpoint left over from an earlier day means that whole
+           *> cycle either finished (and was cleaned up) or is stale,
+           *> either way today's run starts from the top.
+           MOVE 0 TO WS-RESUME-STEP
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       UNSTRING CHECKPOINT-LINE DELIMITED BY " "
+                           INTO WS-CHECKPOINT-DATE
+                                WS-CHECKPOINT-STEP-NUM
+                       END-UNSTRING
+                       IF WS-CHECKPOINT-DATE = WS-DATE
+                           MOVE WS-CHECKPOINT-STEP-NUM TO WS-RESUME-STEP
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           *> Record progress after each major paragraph so a run that
+           *> dies partway (e.g. STOP RUN on a merge failure) can pick
+           *> up after the last completed step instead of redoing
+           *> backup/download/merge work that already succeeded.
+           MOVE SPACES TO CHECKPOINT-LINE
+           STRING WS-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-CHECKPOINT-STEP-NUM DELIMITED BY SIZE
+                  INTO CHECKPOINT-LINE
+           END-STRING
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               WRITE CHECKPOINT-LINE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CLEANUP-CHECKPOINT.
+           MOVE SPACES TO WS-COMMAND
+           STRING "rm -f " DELIMITED BY SIZE
+                  WS-CHECKPOINT-FILE-NAME DELIMITED BY SPACE
+                  INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND.
+
+       SEND-NOTIFICATION.
+           *> Post WS-LOG-MESSAGE to the configured webhook so a
+           *> failure doesn't go unnoticed just because nobody is
+           *> watching the console of a cron job. No-op when
+           *> notify_url isn't set in config.json.
+           IF WS-NOTIFY-URL NOT = SPACES
+               MOVE SPACES TO WS-COMMAND
+               STRING "curl -s -m 10 -X POST --data-urlencode "
+                          DELIMITED BY SIZE
+                      """" DELIMITED BY SIZE
+                      "message=" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-LOG-MESSAGE) DELIMITED BY SIZE
+                      """" DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-NOTIFY-URL DELIMITED BY SPACE
+                      " >/dev/null 2>&1" DELIMITED BY SIZE
+                      INTO WS-COMMAND
+               CALL "SYSTEM" USING WS-COMMAND
+           END-IF.
+
+       PARSE-COMMAND-LINE.
+           *> Recognize --backup-only and --dry-run anywhere on the
+           *> command line so this can be run ad hoc (take a backup
+           *> right now) or tested (see what a sync would do) without
+           *> touching the real upload target.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+
+           MOVE 0 TO WS-ARG-TALLY
+           INSPECT WS-CMD-LINE TALLYING WS-ARG-TALLY
+               FOR ALL "--backup-only"
+           IF WS-ARG-TALLY > 0
+               MOVE 'Y' TO WS-BACKUP-ONLY-FLAG
+           END-IF
+
+           MOVE 0 TO WS-ARG-TALLY
+           INSPECT WS-CMD-LINE TALLYING WS-ARG-TALLY
+               FOR ALL "--dry-run"
+           IF WS-ARG-TALLY > 0
+               MOVE 'Y' TO WS-DRY-RUN-FLAG
+           END-IF.
+
+       WRITE-LOG-ENTRY.
+           *> Append a timestamped WS-LOG-MESSAGE line to sync_log.txt.
+           *> Stamps its own WS-LOG-TIMESTAMP rather than WS-DATE/
+           *> WS-TIME - this paragraph runs many times per cycle, and
+           *> WS-DATE doubles as the checkpoint/backup-filename cycle
+           *> identity, which must not roll forward mid-run.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-LOG-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-LOG-TIME
+           MOVE SPACES TO LOG-LINE
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-LOG-MESSAGE) DELIMITED BY SIZE
+                  INTO LOG-LINE
+           END-STRING
+           OPEN EXTEND LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               *> sync_log.txt doesn't exist yet - OPEN EXTEND won't
+               *> create it, so fall back to OPEN OUTPUT for the
+               *> first-ever write.
+               OPEN OUTPUT LOG-FILE
+           END-IF
+           IF WS-LOG-STATUS = "00"
+               WRITE LOG-LINE
+               CLOSE LOG-FILE
+           END-IF.
+
+       WRITE-CRED-FILE.
+           *> Write WS-CRED-LINE-1..4 (whichever are populated) out to
+           *> a throwaway file and lock it down to owner-only, so the
+           *> password reaches lftp/sshpass via a file instead of
+           *> sitting in WS-COMMAND where it would be visible to anyone
+           *> running "ps" for the life of the CALL "SYSTEM".
+           OPEN OUTPUT CRED-FILE
+           IF WS-CRED-STATUS = "00"
+               IF WS-CRED-LINE-1 NOT = SPACES
+                   MOVE WS-CRED-LINE-1 TO CRED-LINE
+                   WRITE CRED-LINE
+               END-IF
+               IF WS-CRED-LINE-2 NOT = SPACES
+                   MOVE WS-CRED-LINE-2 TO CRED-LINE
+                   WRITE CRED-LINE
+               END-IF
+               IF WS-CRED-LINE-3 NOT = SPACES
+                   MOVE WS-CRED-LINE-3 TO CRED-LINE
+                   WRITE CRED-LINE
+               END-IF
+               IF WS-CRED-LINE-4 NOT = SPACES
+                   MOVE WS-CRED-LINE-4 TO CRED-LINE
+                   WRITE CRED-LINE
+               END-IF
+               CLOSE CRED-FILE
+               MOVE SPACES TO WS-COMMAND
+               STRING "chmod 600 " DELIMITED BY SIZE
+                      WS-CRED-FILE-NAME DELIMITED BY SPACE
+                      INTO WS-COMMAND
+               CALL "SYSTEM" USING WS-COMMAND
+           ELSE
+               DISPLAY "WARNING: could not open credential file"
+           END-IF
+           MOVE SPACES TO WS-CRED-LINE-1 WS-CRED-LINE-2
+                          WS-CRED-LINE-3 WS-CRED-LINE-4.
+
+       CLEANUP-CRED-FILE.
+           MOVE SPACES TO WS-COMMAND
+           STRING "rm -f " DELIMITED BY SIZE
+                  WS-CRED-FILE-NAME DELIMITED BY SPACE
+                  INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND.
+
        LOAD-CONFIG.
-           *> Simplified config loading
-           *> In production, use external JSON parser or COBOL JSON library
+           *> Simplified config loading - flat key/value pairs only,
+           *> one per line (no nested objects/arrays). Good enough
+           *> since config.json is hand-written per deployment.
            DISPLAY "Loading configuration..."
-           
-           *> Default values
+
+           *> Default values - used as-is when config.json is absent,
+           *> and per-field whenever a key is missing from config.json
+           MOVE "localhost" TO WS-CONFIG-HOST
+           MOVE "keepass" TO WS-CONFIG-USER
+           MOVE SPACES TO WS-CONFIG-PASSWORD
+           MOVE "/keepass_passwords.kdbx" TO WS-CONFIG-REMOTE
            MOVE "keepass_passwords.kdbx" TO WS-CONFIG-LOCAL
            MOVE "temp_keepass_passwords.kdbx" TO WS-CONFIG-TEMP
            MOVE "backups" TO WS-CONFIG-BACKUP-DIR
            MOVE "ftp" TO WS-CONFIG-PROTOCOL
-           
-           *> Try to read config.json (simplified - full JSON parsing would require library)
+           MOVE 10 TO WS-BACKUP-RETENTION
+           MOVE SPACES TO WS-NOTIFY-URL
+
            OPEN INPUT CONFIG-FILE
            IF WS-CONFIG-STATUS = "00"
                DISPLAY "Configuration file found"
-               *> Note: Full JSON parsing would require external tool or library
-               *> This is a simplified version
+               MOVE 'N' TO WS-EOF-FLAG
+               PERFORM READ-CONFIG-RECORD UNTIL WS-EOF
                CLOSE CONFIG-FILE
+               MOVE "LOAD-CONFIG: configuration loaded from config.json"
+                   TO WS-LOG-MESSAGE
            ELSE
                DISPLAY "WARNING: config.json not found, using defaults"
-           END-IF.
+               MOVE "LOAD-CONFIG: config.json not found, using defaults"
+                   TO WS-LOG-MESSAGE
+           END-IF
+           PERFORM WRITE-LOG-ENTRY.
+
+       READ-CONFIG-RECORD.
+           READ CONFIG-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   PERFORM PARSE-CONFIG-LINE
+           END-READ.
+
+       PARSE-CONFIG-LINE.
+           *> Pull the "key": "value" pair (if any) off of CONFIG-LINE.
+           *> Splitting on the quote character gives us, in order:
+           *> junk-before-key / key / junk-between / value / junk-after.
+           MOVE SPACES TO WS-JSON-F1 WS-JSON-KEY WS-JSON-F3
+                          WS-JSON-VALUE WS-JSON-F5
+           UNSTRING CONFIG-LINE DELIMITED BY '"'
+               INTO WS-JSON-F1 WS-JSON-KEY WS-JSON-F3
+                    WS-JSON-VALUE WS-JSON-F5
+           END-UNSTRING
+
+           EVALUATE WS-JSON-KEY
+               WHEN "host"
+                   MOVE WS-JSON-VALUE TO WS-CONFIG-HOST
+               WHEN "user"
+                   MOVE WS-JSON-VALUE TO WS-CONFIG-USER
+               WHEN "password"
+                   MOVE WS-JSON-VALUE TO WS-CONFIG-PASSWORD
+               WHEN "remote_path"
+                   MOVE WS-JSON-VALUE TO WS-CONFIG-REMOTE
+               WHEN "local_path"
+                   MOVE WS-JSON-VALUE TO WS-CONFIG-LOCAL
+               WHEN "temp_path"
+                   MOVE WS-JSON-VALUE TO WS-CONFIG-TEMP
+               WHEN "backup_dir"
+                   MOVE WS-JSON-VALUE TO WS-CONFIG-BACKUP-DIR
+               WHEN "protocol"
+                   MOVE WS-JSON-VALUE TO WS-CONFIG-PROTOCOL
+               WHEN "backup_retention"
+                   *> Unlike the string keys above, a normally-written
+                   *> JSON number isn't quote-delimited, so the
+                   *> quote-based UNSTRING never populates WS-JSON-VALUE
+                   *> for this key - pull the digits from after the
+                   *> colon instead and trim off any trailing comma.
+                   MOVE SPACES TO WS-JSON-COLON-VALUE WS-JSON-NUM-VALUE
+                   UNSTRING CONFIG-LINE DELIMITED BY ":"
+                       INTO WS-JSON-F1 WS-JSON-COLON-VALUE
+                   END-UNSTRING
+                   UNSTRING WS-JSON-COLON-VALUE DELIMITED BY ","
+                       INTO WS-JSON-NUM-VALUE
+                   END-UNSTRING
+                   IF FUNCTION TRIM(WS-JSON-NUM-VALUE) IS NOT EQUAL
+                           TO SPACES
+                       MOVE FUNCTION NUMVAL(FUNCTION TRIM(
+                           WS-JSON-NUM-VALUE)) TO WS-BACKUP-RETENTION
+                   END-IF
+               WHEN "notify_url"
+                   MOVE WS-JSON-VALUE TO WS-NOTIFY-URL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
        
        CREATE-BACKUP.
            DISPLAY "Creating backup..."
            
            *> Create backup directory if needed
+           MOVE SPACES TO WS-COMMAND
            STRING "mkdir -p " DELIMITED BY SIZE
-                  WS-CONFIG-BACKUP-DIR DELIMITED BY SIZE
+                  WS-CONFIG-BACKUP-DIR DELIMITED BY SPACE
                   INTO WS-COMMAND
            CALL "SYSTEM" USING WS-COMMAND
            
            *> Copy local database to backup
+           MOVE SPACES TO WS-COMMAND
            STRING "cp " DELIMITED BY SIZE
-                  WS-CONFIG-LOCAL DELIMITED BY SIZE
+                  WS-CONFIG-LOCAL DELIMITED BY SPACE
                   " " DELIMITED BY SIZE
-                  WS-CONFIG-BACKUP-DIR DELIMITED BY SIZE
+                  WS-CONFIG-BACKUP-DIR DELIMITED BY SPACE
                   "/keepass_passwords_" DELIMITED BY SIZE
                   WS-DATE DELIMITED BY SIZE
                   ".kdbx" DELIMITED BY SIZE
@@ -144,10 +499,49 @@
            CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
            
            IF WS-RETURN-CODE = 0
+               MOVE 'Y' TO WS-BACKUP-SUCCESS-FLAG
                DISPLAY "Backup created successfully"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "CREATE-BACKUP: backup created, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG-ENTRY
+               PERFORM PRUNE-BACKUPS
            ELSE
+               MOVE 'N' TO WS-BACKUP-SUCCESS-FLAG
                DISPLAY "WARNING: Backup creation failed"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "CREATE-BACKUP: backup failed, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG-ENTRY
+               PERFORM SEND-NOTIFICATION
            END-IF.
+
+       PRUNE-BACKUPS.
+           *> Keep only the newest WS-BACKUP-RETENTION dated backups in
+           *> WS-CONFIG-BACKUP-DIR and delete the rest.
+           COMPUTE WS-KEEP-PLUS-ONE = WS-BACKUP-RETENTION + 1
+           MOVE SPACES TO WS-COMMAND
+           STRING "ls -1t " DELIMITED BY SIZE
+                  WS-CONFIG-BACKUP-DIR DELIMITED BY SPACE
+                  "/keepass_passwords_*.kdbx" DELIMITED BY SIZE
+                  " 2>/dev/null | tail -n +" DELIMITED BY SIZE
+                  WS-KEEP-PLUS-ONE DELIMITED BY SIZE
+                  " | xargs -r rm -f --" DELIMITED BY SIZE
+                  INTO WS-COMMAND
+
+           CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
+
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "PRUNE-BACKUPS: kept last " DELIMITED BY SIZE
+                  WS-BACKUP-RETENTION DELIMITED BY SIZE
+                  " backups, return code=" DELIMITED BY SIZE
+                  WS-RETURN-CODE DELIMITED BY SIZE
+                  INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG-ENTRY.
        
        DOWNLOAD-FILE.
            ADD 1 TO WS-RETRY-COUNT
@@ -155,11 +549,13 @@
            IF WS-RETRY-COUNT > 1
                DISPLAY "Retry " WS-RETRY-COUNT " of " WS-MAX-RETRIES
                *> Wait with exponential backoff
-               COMPUTE WS-RETRY-DELAY = WS-RETRY-DELAY * (2 ** (WS-RETRY-COUNT - 2))
+               COMPUTE WS-RETRY-DELAY =
+                   WS-RETRY-DELAY * (2 ** (WS-RETRY-COUNT - 2))
                IF WS-RETRY-DELAY > 60
                    MOVE 60 TO WS-RETRY-DELAY
                END-IF
                *> Sleep (simplified - use external sleep command)
+               MOVE SPACES TO WS-COMMAND
                STRING "sleep " DELIMITED BY SIZE
                       WS-RETRY-DELAY DELIMITED BY SIZE
                       INTO WS-COMMAND
@@ -178,166 +574,474 @@
                WHEN "scp"
                    PERFORM DOWNLOAD-SCP
                WHEN OTHER
-                   DISPLAY "ERROR: Unknown protocol: " WS-CONFIG-PROTOCOL
+                   DISPLAY "ERROR: Unknown protocol: "
+                       WS-CONFIG-PROTOCOL
                    MOVE 'N' TO WS-SUCCESS-FLAG
+                   MOVE "DOWNLOAD-FILE: unknown protocol configured"
+                       TO WS-LOG-MESSAGE
+                   PERFORM WRITE-LOG-ENTRY
            END-EVALUATE.
-       
+
        DOWNLOAD-FTP.
-           *> Use lftp for FTP download
-           STRING "lftp -c 'open -u " DELIMITED BY SIZE
-                  WS-CONFIG-USER DELIMITED BY SIZE
+           *> Use lftp for FTP download. The credentials go into a
+           *> chmod-600 script file read via -f, never onto the lftp
+           *> command line, so the password never appears in "ps".
+           STRING "open -u " DELIMITED BY SIZE
+                  WS-CONFIG-USER DELIMITED BY SPACE
                   "," DELIMITED BY SIZE
-                  WS-CONFIG-PASSWORD DELIMITED BY SIZE
+                  WS-CONFIG-PASSWORD DELIMITED BY SPACE
                   " ftp://" DELIMITED BY SIZE
-                  WS-CONFIG-HOST DELIMITED BY SIZE
-                  "; get " DELIMITED BY SIZE
-                  WS-CONFIG-REMOTE DELIMITED BY SIZE
+                  WS-CONFIG-HOST DELIMITED BY SPACE
+                  INTO WS-CRED-LINE-1
+           STRING "get " DELIMITED BY SIZE
+                  WS-CONFIG-REMOTE DELIMITED BY SPACE
                   " -o " DELIMITED BY SIZE
-                  WS-CONFIG-TEMP DELIMITED BY SIZE
-                  "'" DELIMITED BY SIZE
+                  WS-CONFIG-TEMP DELIMITED BY SPACE
+                  INTO WS-CRED-LINE-2
+           MOVE "quit" TO WS-CRED-LINE-3
+           PERFORM WRITE-CRED-FILE
+
+           MOVE SPACES TO WS-COMMAND
+           STRING "lftp -f " DELIMITED BY SIZE
+                  WS-CRED-FILE-NAME DELIMITED BY SPACE
                   INTO WS-COMMAND
-           
+
            CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
-           
+           PERFORM CLEANUP-CRED-FILE
+
            IF WS-RETURN-CODE = 0
                MOVE 'Y' TO WS-SUCCESS-FLAG
                DISPLAY "Download successful"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "DOWNLOAD-FTP: download succeeded, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
            ELSE
                MOVE 'N' TO WS-SUCCESS-FLAG
                DISPLAY "Download failed"
-           END-IF.
-       
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "DOWNLOAD-FTP: download failed, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
+           END-IF
+           PERFORM WRITE-LOG-ENTRY.
+
        DOWNLOAD-SFTP.
-           *> Use lftp for SFTP download
-           STRING "lftp -c 'set sftp:connect-program \"ssh -a -o StrictHostKeyChecking=no\"; open -u " DELIMITED BY SIZE
-                  WS-CONFIG-USER DELIMITED BY SIZE
+           *> Use lftp for SFTP download, credentials via -f script file
+           *> as in DOWNLOAD-FTP.
+           STRING "set sftp:connect-program " DELIMITED BY SIZE
+           """ssh -a -o StrictHostKeyChecking=no"""
+               DELIMITED BY SIZE
+               INTO WS-CRED-LINE-1
+           STRING "open -u " DELIMITED BY SIZE
+                  WS-CONFIG-USER DELIMITED BY SPACE
                   "," DELIMITED BY SIZE
-                  WS-CONFIG-PASSWORD DELIMITED BY SIZE
+                  WS-CONFIG-PASSWORD DELIMITED BY SPACE
                   " sftp://" DELIMITED BY SIZE
-                  WS-CONFIG-HOST DELIMITED BY SIZE
-                  "; get " DELIMITED BY SIZE
-                  WS-CONFIG-REMOTE DELIMITED BY SIZE
+                  WS-CONFIG-HOST DELIMITED BY SPACE
+                  INTO WS-CRED-LINE-2
+           STRING "get " DELIMITED BY SIZE
+                  WS-CONFIG-REMOTE DELIMITED BY SPACE
                   " -o " DELIMITED BY SIZE
-                  WS-CONFIG-TEMP DELIMITED BY SIZE
-                  "'" DELIMITED BY SIZE
+                  WS-CONFIG-TEMP DELIMITED BY SPACE
+                  INTO WS-CRED-LINE-3
+           MOVE "quit" TO WS-CRED-LINE-4
+           PERFORM WRITE-CRED-FILE
+
+           MOVE SPACES TO WS-COMMAND
+           STRING "lftp -f " DELIMITED BY SIZE
+                  WS-CRED-FILE-NAME DELIMITED BY SPACE
                   INTO WS-COMMAND
-           
+
            CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
-           
+           PERFORM CLEANUP-CRED-FILE
+
            IF WS-RETURN-CODE = 0
                MOVE 'Y' TO WS-SUCCESS-FLAG
                DISPLAY "Download successful"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "DOWNLOAD-SFTP: download succeeded, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
            ELSE
                MOVE 'N' TO WS-SUCCESS-FLAG
                DISPLAY "Download failed"
-           END-IF.
-       
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "DOWNLOAD-SFTP: download failed, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
+           END-IF
+           PERFORM WRITE-LOG-ENTRY.
+
        DOWNLOAD-SMB.
-           *> Use smbclient for SMB download
-           DISPLAY "SMB download not fully implemented in COBOL variant"
-           DISPLAY "Use Python or Go variant for full SMB support"
-           MOVE 'N' TO WS-SUCCESS-FLAG.
-       
+           *> Use smbclient for SMB download. WS-CONFIG-HOST is expected
+           *> to hold "server/share" (as it goes straight after the //
+           *> in the UNC path) and WS-CONFIG-REMOTE the path of the file
+           *> within that share. Credentials go into a chmod-600
+           *> smbclient -A authentication file, never onto the command
+           *> line, same as the other protocols' credential handling.
+           STRING "username=" DELIMITED BY SIZE
+                  WS-CONFIG-USER DELIMITED BY SPACE
+                  INTO WS-CRED-LINE-1
+           STRING "password=" DELIMITED BY SIZE
+                  WS-CONFIG-PASSWORD DELIMITED BY SPACE
+                  INTO WS-CRED-LINE-2
+           PERFORM WRITE-CRED-FILE
+
+           MOVE SPACES TO WS-COMMAND
+           STRING "smbclient //" DELIMITED BY SIZE
+                  WS-CONFIG-HOST DELIMITED BY SPACE
+                  " -A " DELIMITED BY SIZE
+                  WS-CRED-FILE-NAME DELIMITED BY SPACE
+                  " -c 'get " DELIMITED BY SIZE
+                  WS-CONFIG-REMOTE DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  WS-CONFIG-TEMP DELIMITED BY SPACE
+                  "'" DELIMITED BY SIZE
+                  INTO WS-COMMAND
+
+           CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
+           PERFORM CLEANUP-CRED-FILE
+
+           IF WS-RETURN-CODE = 0
+               MOVE 'Y' TO WS-SUCCESS-FLAG
+               DISPLAY "Download successful"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "DOWNLOAD-SMB: download succeeded, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
+           ELSE
+               MOVE 'N' TO WS-SUCCESS-FLAG
+               DISPLAY "Download failed"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "DOWNLOAD-SMB: download failed, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
+           END-IF
+           PERFORM WRITE-LOG-ENTRY.
+
        DOWNLOAD-SCP.
-           *> Use scp for SCP download
-           STRING "sshpass -p '" DELIMITED BY SIZE
-                  WS-CONFIG-PASSWORD DELIMITED BY SIZE
-                  "' scp " DELIMITED BY SIZE
-                  WS-CONFIG-USER DELIMITED BY SIZE
+           *> Use scp for SCP download. sshpass -f reads the password
+           *> from a chmod-600 file instead of a -p argument, so it
+           *> never shows up in the process list.
+           MOVE WS-CONFIG-PASSWORD TO WS-CRED-LINE-1
+           PERFORM WRITE-CRED-FILE
+
+           MOVE SPACES TO WS-COMMAND
+           STRING "sshpass -f " DELIMITED BY SIZE
+                  WS-CRED-FILE-NAME DELIMITED BY SPACE
+                  " scp " DELIMITED BY SIZE
+                  WS-CONFIG-USER DELIMITED BY SPACE
                   "@" DELIMITED BY SIZE
-                  WS-CONFIG-HOST DELIMITED BY SIZE
+                  WS-CONFIG-HOST DELIMITED BY SPACE
                   ":" DELIMITED BY SIZE
-                  WS-CONFIG-REMOTE DELIMITED BY SIZE
+                  WS-CONFIG-REMOTE DELIMITED BY SPACE
                   " " DELIMITED BY SIZE
-                  WS-CONFIG-TEMP DELIMITED BY SIZE
+                  WS-CONFIG-TEMP DELIMITED BY SPACE
                   INTO WS-COMMAND
-           
+
            CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
-           
+           PERFORM CLEANUP-CRED-FILE
+
            IF WS-RETURN-CODE = 0
                MOVE 'Y' TO WS-SUCCESS-FLAG
                DISPLAY "Download successful"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "DOWNLOAD-SCP: download succeeded, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
            ELSE
                MOVE 'N' TO WS-SUCCESS-FLAG
                DISPLAY "Download failed"
-           END-IF.
-       
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "DOWNLOAD-SCP: download failed, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
+           END-IF
+           PERFORM WRITE-LOG-ENTRY.
+
        MERGE-DATABASES.
            DISPLAY "Merging databases..."
-           
-           *> Call keepassxc-cli merge
-           STRING "keepassxc-cli merge -q -s " DELIMITED BY SIZE
-                  WS-CONFIG-LOCAL DELIMITED BY SIZE
+
+           *> On a dry run, merge into a scratch copy of the local
+           *> database instead of the real one, so the dry run has no
+           *> lasting effect and the (skipped) upload step still has
+           *> the untouched original to fall back to next time.
+           IF WS-DRY-RUN
+               MOVE SPACES TO WS-MERGE-TARGET
+               STRING WS-CONFIG-LOCAL DELIMITED BY SPACE
+                      ".dryrun" DELIMITED BY SIZE
+                      INTO WS-MERGE-TARGET
+               MOVE SPACES TO WS-COMMAND
+               STRING "cp " DELIMITED BY SIZE
+                      WS-CONFIG-LOCAL DELIMITED BY SPACE
+                      " " DELIMITED BY SIZE
+                      WS-MERGE-TARGET DELIMITED BY SPACE
+                      INTO WS-COMMAND
+               CALL "SYSTEM" USING WS-COMMAND
+           ELSE
+               MOVE WS-CONFIG-LOCAL TO WS-MERGE-TARGET
+           END-IF
+
+           *> Report file lives alongside the day's backup so both can
+           *> be reviewed together after the fact.
+           MOVE SPACES TO WS-MERGE-REPORT
+           STRING WS-CONFIG-BACKUP-DIR DELIMITED BY SPACE
+                  "/merge_report_" DELIMITED BY SIZE
+                  WS-DATE DELIMITED BY SIZE
+                  "_" DELIMITED BY SIZE
+                  WS-TIME DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-MERGE-REPORT
+
+           *> Call keepassxc-cli merge without -q so the diff of what
+           *> was added/updated/deleted is captured into the report file
+           MOVE SPACES TO WS-COMMAND
+           STRING "keepassxc-cli merge -s " DELIMITED BY SIZE
+                  WS-MERGE-TARGET DELIMITED BY SPACE
                   " " DELIMITED BY SIZE
-                  WS-CONFIG-TEMP DELIMITED BY SIZE
+                  WS-CONFIG-TEMP DELIMITED BY SPACE
+                  " > " DELIMITED BY SIZE
+                  WS-MERGE-REPORT DELIMITED BY SPACE
+                  " 2>&1" DELIMITED BY SIZE
                   INTO WS-COMMAND
-           
+
            CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
-           
+
            IF WS-RETURN-CODE = 0
                DISPLAY "Merge successful"
+               DISPLAY "Merge report: " WS-MERGE-REPORT
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "MERGE-DATABASES: merge succeeded, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      ", report=" DELIMITED BY SIZE
+                      WS-MERGE-REPORT DELIMITED BY SPACE
+                      INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG-ENTRY
            ELSE
                DISPLAY "ERROR: Merge failed"
+               DISPLAY "Merge report: " WS-MERGE-REPORT
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "MERGE-DATABASES: merge failed, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      ", report=" DELIMITED BY SIZE
+                      WS-MERGE-REPORT DELIMITED BY SPACE
+                      INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG-ENTRY
+               PERFORM SEND-NOTIFICATION
                STOP RUN RETURNING 1
            END-IF.
        
        UPLOAD-FILE.
            DISPLAY "Uploading to server..."
-           
+
            EVALUATE WS-CONFIG-PROTOCOL
                WHEN "ftp"
                    PERFORM UPLOAD-FTP
                WHEN "sftp"
                    PERFORM UPLOAD-SFTP
+               WHEN "scp"
+                   PERFORM UPLOAD-SCP
+               WHEN "smb"
+                   PERFORM UPLOAD-SMB
                WHEN OTHER
-                   DISPLAY "Upload for protocol " WS-CONFIG-PROTOCOL " not implemented"
+                   DISPLAY "Upload for protocol " WS-CONFIG-PROTOCOL
+                       " not implemented"
+                   MOVE "UPLOAD-FILE: protocol not implemented"
+                       TO WS-LOG-MESSAGE
+                   PERFORM WRITE-LOG-ENTRY
            END-EVALUATE.
        
        UPLOAD-FTP.
-           *> Use lftp for FTP upload
-           STRING "lftp -c 'open -u " DELIMITED BY SIZE
-                  WS-CONFIG-USER DELIMITED BY SIZE
+           *> Use lftp for FTP upload, credentials via -f script file
+           *> as in DOWNLOAD-FTP.
+           STRING "open -u " DELIMITED BY SIZE
+                  WS-CONFIG-USER DELIMITED BY SPACE
                   "," DELIMITED BY SIZE
-                  WS-CONFIG-PASSWORD DELIMITED BY SIZE
+                  WS-CONFIG-PASSWORD DELIMITED BY SPACE
                   " ftp://" DELIMITED BY SIZE
-                  WS-CONFIG-HOST DELIMITED BY SIZE
-                  "; put " DELIMITED BY SIZE
-                  WS-CONFIG-LOCAL DELIMITED BY SIZE
+                  WS-CONFIG-HOST DELIMITED BY SPACE
+                  INTO WS-CRED-LINE-1
+           STRING "put " DELIMITED BY SIZE
+                  WS-CONFIG-LOCAL DELIMITED BY SPACE
                   " -o " DELIMITED BY SIZE
-                  WS-CONFIG-REMOTE DELIMITED BY SIZE
-                  "'" DELIMITED BY SIZE
+                  WS-CONFIG-REMOTE DELIMITED BY SPACE
+                  INTO WS-CRED-LINE-2
+           MOVE "quit" TO WS-CRED-LINE-3
+           PERFORM WRITE-CRED-FILE
+
+           MOVE SPACES TO WS-COMMAND
+           STRING "lftp -f " DELIMITED BY SIZE
+                  WS-CRED-FILE-NAME DELIMITED BY SPACE
                   INTO WS-COMMAND
-           
+
            CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
-           
+           PERFORM CLEANUP-CRED-FILE
+
            IF WS-RETURN-CODE = 0
                DISPLAY "Upload successful"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "UPLOAD-FTP: upload succeeded, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
            ELSE
                DISPLAY "WARNING: Upload failed"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "UPLOAD-FTP: upload failed, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
+           END-IF
+           PERFORM WRITE-LOG-ENTRY
+           IF WS-RETURN-CODE NOT = 0
+               PERFORM SEND-NOTIFICATION
            END-IF.
-       
+
        UPLOAD-SFTP.
-           *> Use lftp for SFTP upload
-           STRING "lftp -c 'set sftp:connect-program \"ssh -a -o StrictHostKeyChecking=no\"; open -u " DELIMITED BY SIZE
-                  WS-CONFIG-USER DELIMITED BY SIZE
+           *> Use lftp for SFTP upload, credentials via -f script file
+           *> as in DOWNLOAD-SFTP.
+           STRING "set sftp:connect-program " DELIMITED BY SIZE
+           """ssh -a -o StrictHostKeyChecking=no"""
+               DELIMITED BY SIZE
+               INTO WS-CRED-LINE-1
+           STRING "open -u " DELIMITED BY SIZE
+                  WS-CONFIG-USER DELIMITED BY SPACE
                   "," DELIMITED BY SIZE
-                  WS-CONFIG-PASSWORD DELIMITED BY SIZE
+                  WS-CONFIG-PASSWORD DELIMITED BY SPACE
                   " sftp://" DELIMITED BY SIZE
-                  WS-CONFIG-HOST DELIMITED BY SIZE
-                  "; put " DELIMITED BY SIZE
-                  WS-CONFIG-LOCAL DELIMITED BY SIZE
+                  WS-CONFIG-HOST DELIMITED BY SPACE
+                  INTO WS-CRED-LINE-2
+           STRING "put " DELIMITED BY SIZE
+                  WS-CONFIG-LOCAL DELIMITED BY SPACE
                   " -o " DELIMITED BY SIZE
-                  WS-CONFIG-REMOTE DELIMITED BY SIZE
-                  "'" DELIMITED BY SIZE
+                  WS-CONFIG-REMOTE DELIMITED BY SPACE
+                  INTO WS-CRED-LINE-3
+           MOVE "quit" TO WS-CRED-LINE-4
+           PERFORM WRITE-CRED-FILE
+
+           MOVE SPACES TO WS-COMMAND
+           STRING "lftp -f " DELIMITED BY SIZE
+                  WS-CRED-FILE-NAME DELIMITED BY SPACE
                   INTO WS-COMMAND
-           
+
            CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
-           
+           PERFORM CLEANUP-CRED-FILE
+
            IF WS-RETURN-CODE = 0
                DISPLAY "Upload successful"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "UPLOAD-SFTP: upload succeeded, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
            ELSE
                DISPLAY "WARNING: Upload failed"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "UPLOAD-SFTP: upload failed, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
+           END-IF
+           PERFORM WRITE-LOG-ENTRY
+           IF WS-RETURN-CODE NOT = 0
+               PERFORM SEND-NOTIFICATION
            END-IF.
-       
+
+       UPLOAD-SCP.
+           *> Use scp for SCP upload. sshpass -f reads the password
+           *> from a chmod-600 file instead of a -p argument, same as
+           *> DOWNLOAD-SCP, so it never shows up in the process list.
+           MOVE WS-CONFIG-PASSWORD TO WS-CRED-LINE-1
+           PERFORM WRITE-CRED-FILE
+
+           MOVE SPACES TO WS-COMMAND
+           STRING "sshpass -f " DELIMITED BY SIZE
+                  WS-CRED-FILE-NAME DELIMITED BY SPACE
+                  " scp " DELIMITED BY SIZE
+                  WS-CONFIG-LOCAL DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  WS-CONFIG-USER DELIMITED BY SPACE
+                  "@" DELIMITED BY SIZE
+                  WS-CONFIG-HOST DELIMITED BY SPACE
+                  ":" DELIMITED BY SIZE
+                  WS-CONFIG-REMOTE DELIMITED BY SPACE
+                  INTO WS-COMMAND
+
+           CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
+           PERFORM CLEANUP-CRED-FILE
+
+           IF WS-RETURN-CODE = 0
+               DISPLAY "Upload successful"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "UPLOAD-SCP: upload succeeded, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
+           ELSE
+               DISPLAY "WARNING: Upload failed"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "UPLOAD-SCP: upload failed, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
+           END-IF
+           PERFORM WRITE-LOG-ENTRY.
+
+       UPLOAD-SMB.
+           *> Use smbclient for SMB upload. WS-CONFIG-HOST is expected
+           *> to hold "server/share", same convention as DOWNLOAD-SMB.
+           *> Credentials go into a chmod-600 smbclient -A
+           *> authentication file, same as DOWNLOAD-SMB.
+           STRING "username=" DELIMITED BY SIZE
+                  WS-CONFIG-USER DELIMITED BY SPACE
+                  INTO WS-CRED-LINE-1
+           STRING "password=" DELIMITED BY SIZE
+                  WS-CONFIG-PASSWORD DELIMITED BY SPACE
+                  INTO WS-CRED-LINE-2
+           PERFORM WRITE-CRED-FILE
+
+           MOVE SPACES TO WS-COMMAND
+           STRING "smbclient //" DELIMITED BY SIZE
+                  WS-CONFIG-HOST DELIMITED BY SPACE
+                  " -A " DELIMITED BY SIZE
+                  WS-CRED-FILE-NAME DELIMITED BY SPACE
+                  " -c 'put " DELIMITED BY SIZE
+                  WS-CONFIG-LOCAL DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  WS-CONFIG-REMOTE DELIMITED BY SPACE
+                  "'" DELIMITED BY SIZE
+                  INTO WS-COMMAND
+
+           CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN-CODE
+           PERFORM CLEANUP-CRED-FILE
+
+           IF WS-RETURN-CODE = 0
+               DISPLAY "Upload successful"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "UPLOAD-SMB: upload succeeded, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
+           ELSE
+               DISPLAY "WARNING: Upload failed"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "UPLOAD-SMB: upload failed, return code="
+                      DELIMITED BY SIZE
+                      WS-RETURN-CODE DELIMITED BY SIZE
+                      INTO WS-LOG-MESSAGE
+           END-IF
+           PERFORM WRITE-LOG-ENTRY.
+
        END PROGRAM keepass-sync.
 
